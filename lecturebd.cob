@@ -12,13 +12,95 @@
        PROGRAM-ID. lecturbd.
 DBPRE *DATE-WRITTEN. 2023-01-21.
       *
-      * Environment division 
+      * Environment division
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
       *
-      * Data division 
+      * Fixed-width Equipe extract picked up by downstream jobs.
+           SELECT PGCTB-EXTRACT-FILE    ASSIGN TO "EXTRACT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PGCTB-EXTRACT-STATUS.
+      *
+      * Last idEquipe successfully fetched, for mid-run restarts.
+           SELECT PGCTB-CKPT-FILE       ASSIGN TO "CKPTFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PGCTB-CKPT-STATUS.
+      *
+      * Dated audit trail of every DB error this job has raised.
+           SELECT PGCTB-ERRLOG-FILE     ASSIGN TO "ERRLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PGCTB-ERRLOG-STATUS.
+      *
+      * Highest idEquipe seen by the last clean run, for the
+      * incremental/delta pull.
+           SELECT PGCTB-STATE-FILE      ASSIGN TO "STATEFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PGCTB-STATE-STATUS.
+      *
+      * Data division
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  PGCTB-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PGCTB-EXTRACT-HDR-REC.
+           05  PGCTB-EHR-TAG             PIC X(03) VALUE 'HDR'.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-EHR-PROGRAM         PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-EHR-DATE            PIC X(06).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-EHR-TIME            PIC X(06).
+           05  FILLER                    PIC X(106) VALUE SPACES.
+       01  PGCTB-EXTRACT-DET-REC.
+           05  PGCTB-EDR-TAG             PIC X(03) VALUE 'DET'.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-EDR-NOEQUIPE        PIC 9(09).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-EDR-NOMEQUIPE       PIC X(50).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-EDR-VILLE           PIC X(50).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-EDR-NBJOUEURS       PIC 9(05).
+           05  FILLER                    PIC X(11) VALUE SPACES.
+       01  PGCTB-EXTRACT-TRL-REC.
+           05  PGCTB-ETR-TAG             PIC X(03) VALUE 'TRL'.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-ETR-ROWCOUNT        PIC 9(08).
+           05  FILLER                    PIC X(120) VALUE SPACES.
+      *
+      * The cursor is ordered by Ville, NoEquipe (not by idEquipe
+      * alone), so the checkpoint bookmark has to be the composite
+      * (Ville, idEquipe) of the last row actually processed, not a
+      * bare id - a single max id cannot reconstruct this fetch
+      * order's resume point.
+       FD  PGCTB-CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PGCTB-CKPT-RECORD.
+           05  PGCTB-CKR-LAST-ID         PIC 9(09).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-CKR-LAST-VILLE      PIC X(50).
+      *
+       FD  PGCTB-ERRLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PGCTB-ERRLOG-RECORD.
+           05  PGCTB-ELR-DATE            PIC X(06).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-ELR-TIME            PIC X(06).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-ELR-PROGRAM         PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-ELR-SEQUENCE        PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  PGCTB-ELR-MESSAGE         PIC X(132).
+      *
+       FD  PGCTB-STATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PGCTB-STATE-RECORD.
+           05  PGCTB-STR-LAST-ID         PIC 9(09).
+      *
        WORKING-STORAGE SECTION.
        COPY PGCTBBATWS.
       *
@@ -74,6 +156,105 @@ DBPRE *    END-EXEC.
            05  idEquipe           pic S9(9) comp-4.
            05  pNomEquipe         pic  x(50).
            05  pVilleHote         pic  x(50).
+           05  pNbJoueurs         pic S9(9) comp-4.
+      *
+      * Run-time PARM, read directly by this program (not routed
+      * through the shared read_params routine, which only resolves
+      * DB connection parameters and is called by other PGCTBnnn
+      * programs too) - comma-delimited ENV-CODE,VILLE-FILTER,
+      * RESTART-FLAG,FULL-REFRESH-FLAG.
+       01  PGCTB-PARM-TEXT                PIC X(100) VALUE SPACES.
+      *
+      * City filter, read from the PARM - when supplied it is
+      * appended as a WHERE Ville = clause ahead of the query.
+       01  PGCTB-VILLE-FILTER             PIC X(50).
+      *
+      * Dynamic SELECT text assembled by PGCTB-BUILD-QUERY before
+      * it is chopped into SQLCA-STAT-LINE occurrences. Sized with
+      * margin over the worst case - Ville filter clause, restart
+      * tuple clause, and delta clause all present together, each
+      * carrying a near-maximum escaped (worst-case all-apostrophe)
+      * 50-byte Ville value - comfortably inside SQLCA-STATEMENT's
+      * 2000-byte capacity.
+       01  PGCTB-SQL-TEXT                 PIC X(800).
+       01  PGCTB-SQL-PTR                  PIC 9(04) COMP.
+       01  PGCTB-SQL-POS                  PIC 9(04) COMP.
+       01  PGCTB-SQL-IDX                  PIC 9(04) COMP.
+       01  PGCTB-WHERE-FLAG               PIC X(01) VALUE SPACE.
+           88  PGCTB-WHERE-PRESENT        VALUE 'Y'.
+       01  PGCTB-ID-DISPLAY                PIC 9(09).
+      *
+      * Right-trims a Ville value (PGCTB-VILLE-WORK/-LEN) before it
+      * goes into the SELECT text, so a STRING DELIMITED BY SIZE does
+      * not carry the field's trailing pad spaces into the SQL, and a
+      * multi-word city name is not cut short the way DELIMITED BY
+      * SPACE would cut it at the first embedded space.
+       01  PGCTB-VILLE-WORK               PIC X(50).
+       01  PGCTB-VILLE-LEN                PIC 9(02) COMP.
+      *
+      * SQL-escapes PGCTB-VILLE-WORK(1:PGCTB-VILLE-LEN) into
+      * PGCTB-VILLE-ESC/-ESC-LEN by doubling embedded quote
+      * characters - Quebec municipality names routinely carry an
+      * apostrophe (L'Assomption, L'Ile-Perrot) and a lone quote
+      * between SQLCA-QUOTE delimiters would close the SQL string
+      * literal early. Sized double the source plus margin for an
+      * all-apostrophe worst case.
+       01  PGCTB-VILLE-ESC                PIC X(104).
+       01  PGCTB-VILLE-ESC-LEN            PIC 9(03) COMP.
+       01  PGCTB-VILLE-IDX                PIC 9(03) COMP.
+      *
+      * Running row count, used for the extract trailer.
+       01  PGCTB-FETCH-COUNT              PIC 9(08) VALUE ZERO.
+      *
+      * File status bytes for the extract, checkpoint and error-log
+      * files.
+       01  PGCTB-EXTRACT-STATUS           PIC X(02) VALUE SPACES.
+       01  PGCTB-CKPT-STATUS              PIC X(02) VALUE SPACES.
+       01  PGCTB-ERRLOG-STATUS            PIC X(02) VALUE SPACES.
+      *
+      * The error log is opened EXTEND the first time this run needs
+      * it and left open until the job ends, rather than re-opened
+      * for every error.
+       01  PGCTB-ERRLOG-OPEN-FLAG         PIC X(01) VALUE 'N'.
+           88  PGCTB-ERRLOG-IS-OPEN       VALUE 'Y'.
+      *
+      * Restart/checkpoint support - a restarted run (PARM flag) reads
+      * the last row fetched by the failed run and resumes past it
+      * instead of reprocessing the whole table. PGCTB-LAST-CKPT-ID/
+      * -VILLE is the literal last row processed, in the cursor's own
+      * Ville/NoEquipe order - not a running maximum - because that
+      * is the only bookmark a Ville-ordered resume can use safely.
+       01  PGCTB-RESTART-FLAG             PIC X(01) VALUE SPACE.
+           88  PGCTB-RESTART-REQUESTED    VALUE 'Y'.
+       01  PGCTB-LAST-CKPT-ID             PIC 9(09) VALUE ZERO.
+       01  PGCTB-LAST-CKPT-VILLE          PIC X(50) VALUE SPACES.
+       01  PGCTB-CKPT-INTERVAL            PIC 9(04) COMP VALUE 50.
+       01  PGCTB-CKPT-QUOT                PIC 9(08) COMP.
+       01  PGCTB-CKPT-REM                 PIC 9(04) COMP.
+      *
+      * City-grouped control break - the result set arrives ordered
+      * by Ville, so a change in PGCTB-PREV-VILLE marks a new group.
+       01  PGCTB-PREV-VILLE               PIC X(50) VALUE SPACES.
+       01  PGCTB-CITY-COUNT               PIC 9(05) COMP VALUE ZERO.
+      *
+      * Incremental/delta pull - PGCTB-LAST-RUN-ID is the highest
+      * idEquipe the previous clean run saw; unless a full refresh is
+      * requested, only rows beyond it are pulled. Advanced to this
+      * run's own running maximum (PGCTB-MAX-ID-SEEN, NOT the literal
+      * last-row checkpoint bookmark, which moves around with Ville)
+      * at clean exit, and only when the run was a genuine full,
+      * unfiltered, non-restarted scan - see PGCTB-STATE-WRITE.
+       01  PGCTB-FULL-REFRESH-FLAG        PIC X(01) VALUE SPACE.
+           88  PGCTB-FULL-REFRESH-REQUESTED VALUE 'Y'.
+       01  PGCTB-LAST-RUN-ID              PIC 9(09) VALUE ZERO.
+       01  PGCTB-MAX-ID-SEEN              PIC 9(09) VALUE ZERO.
+       01  PGCTB-STATE-STATUS             PIC X(02) VALUE SPACES.
+      *
+      * Connection profile - read_params' contract is unchanged (it
+      * is shared by every PGCTBnnn program); a non-PROD environment
+      * is selected locally by suffixing the schema name read_params
+      * already returned, not by asking read_params for a new one.
+       01  PGCTB-DBNAME-BASE              PIC X(32).
       *
       *linkage section.
       *
@@ -90,14 +271,19 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
       *
            CALL "cobmysqlapi_get_cobol_version" USING SQLCA-COBVERSION
            END-CALL
+      *
+      * Pick up this run's own PARM (environment, city filter,
+      * restart, full-refresh) before touching the shared read_params
+      * routine at all.
+           PERFORM PGCTB-READ-RUN-PARM
       *
            CALL "read_params"         USING PGCTB-PROGRAM-NAME
                                             SQLCA-HOST
                                             SQLCA-USER
                                             SQLCA-PASSWD
                                             SQLCA-DBNAME
-                                            SQLCA-PORT   
-                                            SQLCA-SOCKET 
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
            END-CALL
       *
            INSPECT SQLCA-HOST REPLACING ALL LOW-VALUE BY SPACE
@@ -108,6 +294,18 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
            INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE
            INSPECT SQLCA-COBVERSION REPLACING ALL LOW-VALUE BY SPACE
       *
+      * Non-PROD environments use the same server read_params already
+      * resolved, but a differently-named schema - e.g. LigueHockey
+      * becomes LigueHockey_DEV - so the shared routine's contract
+      * never has to change for this.
+           IF PGCTB-ENV-CODE NOT = 'PROD'
+              MOVE SQLCA-DBNAME           TO PGCTB-DBNAME-BASE
+              STRING PGCTB-DBNAME-BASE    DELIMITED BY SPACE
+                     '_'                  DELIMITED BY SIZE
+                     PGCTB-ENV-CODE       DELIMITED BY SPACE
+                     INTO SQLCA-DBNAME
+           END-IF
+      *
       * All cursors are closed at the beginning
            MOVE ALL '0'                     TO SQLCA-CURSOR-CTRL-GRP
       *
@@ -150,16 +348,29 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
                    '        *'
            DISPLAY '*******************************************'
                    '*********'
+           DISPLAY '*  ENVIRONMENT..: ' PGCTB-ENV-CODE ' *'
            DISPLAY '*  DBHOST.......: ' SQLCA-HOST ' *'
            DISPLAY '*  DBUSER.......: ' SQLCA-USER ' *'
            DISPLAY '*  DBPASSWD.....: ' SQLCA-PASSWD ' *'
            DISPLAY '*  DBNAME.......: ' SQLCA-DBNAME ' *'
-           DISPLAY '*  DBPORT.......: ' SQLCA-PORT 
+           DISPLAY '*  DBPORT.......: ' SQLCA-PORT
            '                            *'
            DISPLAY '*  DBSOCKET.....: ' SQLCA-SOCKET ' *'
+           DISPLAY '*  VILLE FILTER.: ' PGCTB-VILLE-FILTER ' *'
+           DISPLAY '*  RESTART......: ' PGCTB-RESTART-FLAG ' *'
+           DISPLAY '*  FULL REFRESH.: ' PGCTB-FULL-REFRESH-FLAG ' *'
            DISPLAY '*******************************************'
                    '*********'
       *
+      * Pick up the restart checkpoint, if one was requested.
+           IF PGCTB-RESTART-REQUESTED
+              PERFORM PGCTB-CKPT-READ
+           END-IF
+      *
+      * Pick up the high-water mark left by the last clean run, for
+      * the incremental/delta pull.
+           PERFORM PGCTB-STATE-READ
+      *
       * Initialize the database connection
 DBPRE      MOVE 2             TO SQLCA-SEQUENCE
       *    EXEC SQL
@@ -258,9 +469,13 @@ DBPRE *    END-EXEC.
       *
       * No error, return zero
       *
+           PERFORM PGCTB-STATE-WRITE
+           IF PGCTB-ERRLOG-IS-OPEN
+              CLOSE PGCTB-ERRLOG-FILE
+           END-IF
            MOVE 0                       TO RETURN-CODE
            .
-       PGCTB-MAIN-EXIT.    
+       PGCTB-MAIN-EXIT.
            STOP RUN.
       /
       *************************************************************************
@@ -273,6 +488,8 @@ DBPRE *    END-EXEC.
                          ' is set!'         DELIMITED BY SIZE
                                    INTO PGCTB-ERROR-MESSAGE
               END-IF
+              PERFORM PGCTB-DISPLAY-ERROR
+              PERFORM PGCTB-LOG-ERROR
       *
       * Rollback the work
 DBPRE         MOVE 6             TO SQLCA-SEQUENCE
@@ -282,12 +499,12 @@ DBPRE          CALL "MySQL_rollback"
 DBPRE          END-CALL
 DBPRE          MOVE RETURN-CODE    TO SQLCODE
 DBPRE *       END-EXEC.
-              MOVE 2                       TO RETURN-CODE
+              MOVE PGCTB-RETURN-CODE       TO RETURN-CODE
               STOP RUN
            END-IF
            .
-       PGCTB-STATUS-EXIT.    
-           EXIT.    
+       PGCTB-STATUS-EXIT.
+           EXIT.
       *************************************************************************
        PGCTB-DISPLAY-ERROR SECTION.
            DISPLAY '*******************************************'
@@ -312,8 +529,31 @@ DBPRE *       END-EXEC.
            DISPLAY '*******************************************'
                    '******************************'
            .
-       PGCTB-DISPLAY-ERROR-EXIT.    
-           EXIT.    
+       PGCTB-DISPLAY-ERROR-EXIT.
+           EXIT.
+      *************************************************************************
+      * Appends PGCTB-ERROR-MESSAGE, timestamped and tagged with the
+      * SQLCA-SEQUENCE step number, to the dated error-log file. The
+      * file is opened EXTEND on first use so a day's errors pile up
+      * in one place; if it doesn't exist yet (status '35') it is
+      * created with OPEN OUTPUT instead.
+       PGCTB-LOG-ERROR SECTION.
+           IF NOT PGCTB-ERRLOG-IS-OPEN
+              OPEN EXTEND PGCTB-ERRLOG-FILE
+              IF PGCTB-ERRLOG-STATUS = '35'
+                 OPEN OUTPUT PGCTB-ERRLOG-FILE
+              END-IF
+              SET PGCTB-ERRLOG-IS-OPEN    TO TRUE
+           END-IF
+           ACCEPT PGCTB-ELR-DATE              FROM DATE
+           ACCEPT PGCTB-ELR-TIME               FROM TIME
+           MOVE PGCTB-PROGRAM-NAME          TO PGCTB-ELR-PROGRAM
+           MOVE SQLCA-SEQUENCE               TO PGCTB-ELR-SEQUENCE
+           MOVE PGCTB-ERROR-MESSAGE          TO PGCTB-ELR-MESSAGE
+           WRITE PGCTB-ERRLOG-RECORD
+           .
+       PGCTB-LOG-ERROR-EXIT.
+           EXIT.
       *************************************************************************
        DB-STATUS SECTION.
            IF SQLCODE NOT = 0
@@ -333,6 +573,7 @@ DBPRE *       END-EXEC.
                       ' '                      DELIMITED BY SIZE
                                                INTO PGCTB-ERROR-MESSAGE
               PERFORM PGCTB-DISPLAY-ERROR
+              PERFORM PGCTB-LOG-ERROR
       *
       * Rollback the work
 DBPRE         MOVE 7             TO SQLCA-SEQUENCE
@@ -356,6 +597,23 @@ DBPRE *    END-EXEC.
       *
            DISPLAY 'In PGCTB-ACTION.'
       *
+           OPEN OUTPUT PGCTB-EXTRACT-FILE
+           IF PGCTB-EXTRACT-STATUS NOT = '00'
+              MOVE 8                     TO PGCTB-RETURN-CODE
+              STRING 'Unable to open extract file, status '
+                                           DELIMITED BY SIZE
+                     PGCTB-EXTRACT-STATUS  DELIMITED BY SIZE
+                                  INTO PGCTB-ERROR-MESSAGE
+              SET PGCTB-ERROR            TO TRUE
+              PERFORM PGCTB-STATUS
+           END-IF
+           MOVE PGCTB-PROGRAM-NAME       TO PGCTB-EHR-PROGRAM
+           MOVE PGCTB-DATE               TO PGCTB-EHR-DATE
+           MOVE PGCTB-STARTTIME          TO PGCTB-EHR-TIME
+           WRITE PGCTB-EXTRACT-HDR-REC
+      *
+           PERFORM PGCTB-BUILD-QUERY
+      *
 DBPRE      MOVE 8             TO SQLCA-SEQUENCE
       *    EXEC SQL
 DBPRE *       DECLARE MONCURSEUR CURSOR FOR
@@ -369,7 +627,7 @@ DBPRE *    END-EXEC.
            END-EVALUATE.
       *
 DBPRE      MOVE 9             TO SQLCA-SEQUENCE
-      *    EXEC SQL 
+      *    EXEC SQL
 DBPRE *         OPEN MONCURSEUR
 DBPRE       IF SQLCA-CURSOR-CTRL (1) = 1
 DBPRE          SET DB-CURSOR-ALREADY-OPEN TO TRUE
@@ -377,9 +635,6 @@ DBPRE          PERFORM DB-STATUS
 DBPRE       END-IF
 
 DBPRE       MOVE 1 TO SQLCA-CURSOR-CTRL (1)
-DBPRE       MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE       MOVE 'SELECT NoEquipe, NomEquip' TO SQLCA-STAT-LINE (1)
-DBPRE       MOVE 'e, Ville FROM Equipe ' TO SQLCA-STAT-LINE (2)
 DBPRE       CALL 'MySQL_query' USING SQLCA-STATEMENT
 DBPRE       END-CALL
 DBPRE       MOVE RETURN-CODE TO SQLCODE
@@ -396,7 +651,8 @@ DBPRE       IF DB-OK
 DBPRE          CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
 DBPRE                                          idEquipe,
 DBPRE                                          pNomEquipe,
-DBPRE                                          pVilleHote
+DBPRE                                          pVilleHote,
+DBPRE                                          pNbJoueurs
 DBPRE          END-CALL
 DBPRE          IF SQLCA-RESULT (1) = NULL
 DBPRE             MOVE 100 TO SQLCODE
@@ -408,15 +664,29 @@ DBPRE *    END-EXEC
       *
            EVALUATE TRUE
            WHEN DB-OK
-              CONTINUE
+              PERFORM PGCTB-PROCESS-ROW
            WHEN DB-NOT-FOUND
-              CONTINUE
+      *
+      * Equipe came back completely empty on the very first fetch.
+      * That is only an alarm condition for an unfiltered, unbounded
+      * full-table scan - a deliberately filtered/restarted/delta
+      * query that legitimately matches nothing is not.
+              IF NOT PGCTB-WHERE-PRESENT
+      *
+      * A distinct code from the extract-open failure's (8) so the
+      * scheduler can tell "Equipe came back empty" apart from other
+      * failures, as this alarm is specifically meant to let it.
+                 MOVE 12                TO PGCTB-RETURN-CODE
+                 STRING 'Equipe table returned no rows on an'
+                        DELIMITED BY SIZE
+                        ' unfiltered full fetch' DELIMITED BY SIZE
+                        INTO PGCTB-ERROR-MESSAGE
+                 SET PGCTB-ERROR        TO TRUE
+                 PERFORM PGCTB-STATUS
+              END-IF
            WHEN OTHER
               PERFORM DB-STATUS
            END-EVALUATE.
-      *
-           DISPLAY "No Equipe=" idEquipe "; Nom Equipe=" pNomEquipe
-              "; Ville=" pVilleHote.
       *
            PERFORM UNTIL NOT DB-OK
 DBPRE         MOVE 10             TO SQLCA-SEQUENCE
@@ -430,6 +700,7 @@ DBPRE          CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
 DBPRE                                          idEquipe
 DBPRE                                          pNomEquipe
 DBPRE                                          pVilleHote
+DBPRE                                          pNbJoueurs
 DBPRE          END-CALL
 DBPRE          IF SQLCA-RESULT (1) = NULL
 DBPRE             MOVE 100 TO SQLCODE
@@ -438,18 +709,28 @@ DBPRE             MOVE 0 TO SQLCODE
 DBPRE          END-IF
               EVALUATE TRUE
               WHEN DB-OK
-                  DISPLAY "No Equipe=" idEquipe "; Nom Equipe="
-                  pNomEquipe "; Ville=" pVilleHote
+                  PERFORM PGCTB-PROCESS-ROW
               WHEN DB-NOT-FOUND
                  MOVE ZEROES            TO idEquipe
                  MOVE SPACE             TO pNomEquipe
                  MOVE SPACE             TO pVilleHote
+                 MOVE ZERO              TO pNbJoueurs
               WHEN OTHER
                  PERFORM DB-STATUS
               END-EVALUATE
            END-PERFORM.
       *
+      * mysql_num_rows() on an unbuffered (mysql_use_result) result
+      * set is only valid once every row has been fetched - reading
+      * it any earlier returns 0, not the true row count - so the
+      * control total's row count is read here, after the fetch loop
+      * has drained the cursor, not right after it was opened.
 DBPRE      MOVE 11             TO SQLCA-SEQUENCE
+DBPRE      CALL 'MySQL_num_rows' USING SQLCA-RESULT (1)
+DBPRE      END-CALL
+DBPRE      MOVE RETURN-CODE TO SQLCA-ROWCNT
+      *
+DBPRE      MOVE 12             TO SQLCA-SEQUENCE
       *    EXEC SQL
       *       CLOSE MONCURSEUR
 DBPRE       IF SQLCA-CURSOR-CTRL (1) = 0
@@ -464,8 +745,423 @@ DBPRE *    END-EXEC.
            WHEN OTHER
                PERFORM DB-STATUS
            END-EVALUATE.
+      *
+      * Close out the last Ville group and show the grand total.
+           IF PGCTB-FETCH-COUNT > 0
+              PERFORM PGCTB-CITY-SUBTOTAL
+           END-IF
            DISPLAY '-------------------------------------------'.
+           DISPLAY 'Grand total teams: ' PGCTB-FETCH-COUNT.
+      *
+           MOVE PGCTB-FETCH-COUNT        TO PGCTB-ETR-ROWCOUNT
+           WRITE PGCTB-EXTRACT-TRL-REC
+           CLOSE PGCTB-EXTRACT-FILE
       *
+           IF PGCTB-FETCH-COUNT > 0
+              PERFORM PGCTB-CKPT-WRITE
+           END-IF
+      *
+      * Control total: the rows actually fetched must match the row
+      * count MySQL reported for the cursor's result set, or the
+      * extract is short/long and the job must not be trusted.
+           IF PGCTB-FETCH-COUNT NOT = SQLCA-ROWCNT
+              DISPLAY 'CONTROL TOTAL MISMATCH - FETCHED '
+                      PGCTB-FETCH-COUNT ' EXPECTED ' SQLCA-ROWCNT
+              MOVE 4                    TO PGCTB-RETURN-CODE
+              STRING 'Control total mismatch: fetched '
+                                           DELIMITED BY SIZE
+                     PGCTB-FETCH-COUNT     DELIMITED BY SIZE
+                     ' expected '          DELIMITED BY SIZE
+                     SQLCA-ROWCNT          DELIMITED BY SIZE
+                                  INTO PGCTB-ERROR-MESSAGE
+              SET PGCTB-ERROR            TO TRUE
+              PERFORM PGCTB-STATUS
+           END-IF
+           .
        PGCTB-ACTION-EXIT.
            EXIT.
       *    STOP RUN.
+      *************************************************************************
+      * Per-row work: writes the console line and the matching
+      * extract-file detail record, and bumps the row count used
+      * for the extract trailer.
+       PGCTB-PROCESS-ROW SECTION.
+           IF pVilleHote NOT = PGCTB-PREV-VILLE
+              IF PGCTB-FETCH-COUNT > 0
+                 PERFORM PGCTB-CITY-SUBTOTAL
+              END-IF
+              MOVE pVilleHote             TO PGCTB-PREV-VILLE
+              MOVE ZERO                  TO PGCTB-CITY-COUNT
+              PERFORM PGCTB-CITY-HEADING
+           END-IF
+           ADD 1                          TO PGCTB-FETCH-COUNT
+           ADD 1                          TO PGCTB-CITY-COUNT
+      * pNbJoueurs arrives with the row itself (roster count is now a
+      * LEFT JOIN/COUNT in the main query) - see PGCTB-BUILD-QUERY.
+      *
+           DISPLAY "No Equipe=" idEquipe "; Nom Equipe=" pNomEquipe
+              "; Ville=" pVilleHote "; Joueurs=" pNbJoueurs.
+      *
+           MOVE idEquipe                  TO PGCTB-EDR-NOEQUIPE
+           MOVE pNomEquipe                TO PGCTB-EDR-NOMEQUIPE
+           MOVE pVilleHote                TO PGCTB-EDR-VILLE
+           MOVE pNbJoueurs                TO PGCTB-EDR-NBJOUEURS
+           WRITE PGCTB-EXTRACT-DET-REC
+      *
+      *
+      * The restart checkpoint and the incremental high-water mark
+      * track two different things now that the cursor is ordered by
+      * Ville, NoEquipe rather than by idEquipe:
+      *   - PGCTB-LAST-CKPT-ID/-VILLE is the LITERAL last row this
+      *     run processed (this row, every time) - the only bookmark
+      *     a Ville-ordered restart can resume from safely.
+      *   - PGCTB-MAX-ID-SEEN is the running MAXIMUM idEquipe across
+      *     the whole run, order-independent, used only to advance
+      *     the incremental pull's high-water mark (PGCTB-STATE-WRITE).
+           MOVE idEquipe                  TO PGCTB-LAST-CKPT-ID
+           MOVE pVilleHote                TO PGCTB-LAST-CKPT-VILLE
+           IF idEquipe > PGCTB-MAX-ID-SEEN
+              MOVE idEquipe               TO PGCTB-MAX-ID-SEEN
+           END-IF
+           DIVIDE PGCTB-FETCH-COUNT BY PGCTB-CKPT-INTERVAL
+              GIVING PGCTB-CKPT-QUOT REMAINDER PGCTB-CKPT-REM
+           IF PGCTB-CKPT-REM = 0
+              PERFORM PGCTB-CKPT-WRITE
+           END-IF
+           .
+       PGCTB-PROCESS-ROW-EXIT.
+           EXIT.
+      *************************************************************************
+      * Prints the heading line for a new Ville group.
+       PGCTB-CITY-HEADING SECTION.
+           DISPLAY ' '
+           DISPLAY '--- Ville: ' pVilleHote ' ---'
+           .
+       PGCTB-CITY-HEADING-EXIT.
+           EXIT.
+      *
+      * Prints the subtotal line closing out the Ville group just
+      * finished.
+       PGCTB-CITY-SUBTOTAL SECTION.
+           DISPLAY '    teams in this city: ' PGCTB-CITY-COUNT
+           .
+       PGCTB-CITY-SUBTOTAL-EXIT.
+           EXIT.
+      *************************************************************************
+      * Builds the SELECT text: the optional Ville filter is
+      * appended as a WHERE clause ahead of the query.
+       PGCTB-BUILD-QUERY SECTION.
+           MOVE SPACES                    TO PGCTB-SQL-TEXT
+           MOVE 1                         TO PGCTB-SQL-PTR
+           MOVE SPACE                     TO PGCTB-WHERE-FLAG
+      * Roster count is folded into this same query as a LEFT JOIN
+      * aggregate (COUNT(Joueur.NoEquipe), which ignores the NULLs a
+      * team with no roster rows produces through the outer join)
+      * rather than a per-row nested SELECT - the outer cursor's
+      * result set is unbuffered (mysql_use_result), so a second live
+      * query per row is not valid on the same connection until this
+      * one is fully drained.
+           STRING 'SELECT Equipe.NoEquipe, Equipe.NomEquipe, '
+                  DELIMITED BY SIZE
+                  'Equipe.Ville, COUNT(Joueur.NoEquipe) FROM Equipe '
+                  DELIMITED BY SIZE
+                  'LEFT JOIN Joueur ON Joueur.NoEquipe = '
+                  DELIMITED BY SIZE
+                  'Equipe.NoEquipe'
+                  DELIMITED BY SIZE
+                  INTO PGCTB-SQL-TEXT
+                  WITH POINTER PGCTB-SQL-PTR
+      *
+           IF PGCTB-VILLE-FILTER NOT = SPACES
+              MOVE PGCTB-VILLE-FILTER     TO PGCTB-VILLE-WORK
+              PERFORM PGCTB-TRIM-VILLE
+              PERFORM PGCTB-ESCAPE-VILLE
+              PERFORM PGCTB-ADD-WHERE-KEYWORD
+              STRING ' Equipe.Ville = ' DELIMITED BY SIZE
+                     SQLCA-QUOTE DELIMITED BY SIZE
+                     PGCTB-VILLE-ESC(1:PGCTB-VILLE-ESC-LEN)
+                                          DELIMITED BY SIZE
+                     SQLCA-QUOTE DELIMITED BY SIZE
+                     INTO PGCTB-SQL-TEXT
+                     WITH POINTER PGCTB-SQL-PTR
+           END-IF
+      *
+      * The restart bound and the delta bound are independent filters
+      * and are ANDed together (each through PGCTB-ADD-WHERE-KEYWORD)
+      * rather than one replacing the other - a delta run that
+      * crashes and restarts still needs its original "NoEquipe >
+      * last-run-id" lower bound honored, or the restarted run would
+      * re-fetch and re-emit rows the prior clean run already covered
+      * that happen to sort into a not-yet-reached city.
+           IF PGCTB-RESTART-REQUESTED
+      *
+      * The restart bound has to be the compound (Ville, NoEquipe)
+      * tuple comparison, not a bare NoEquipe > last-id: the cursor is
+      * ordered by Ville first, so rows in a later city can carry a
+      * LOWER NoEquipe than rows already processed in an earlier one,
+      * and a bare id bound would silently skip them.
+              MOVE PGCTB-LAST-CKPT-ID     TO PGCTB-ID-DISPLAY
+              MOVE PGCTB-LAST-CKPT-VILLE  TO PGCTB-VILLE-WORK
+              PERFORM PGCTB-TRIM-VILLE
+              PERFORM PGCTB-ESCAPE-VILLE
+              PERFORM PGCTB-ADD-WHERE-KEYWORD
+              STRING ' (Equipe.Ville > ' DELIMITED BY SIZE
+                     SQLCA-QUOTE DELIMITED BY SIZE
+                     PGCTB-VILLE-ESC(1:PGCTB-VILLE-ESC-LEN)
+                                          DELIMITED BY SIZE
+                     SQLCA-QUOTE DELIMITED BY SIZE
+                     ' OR (Equipe.Ville = ' DELIMITED BY SIZE
+                     SQLCA-QUOTE DELIMITED BY SIZE
+                     PGCTB-VILLE-ESC(1:PGCTB-VILLE-ESC-LEN)
+                                          DELIMITED BY SIZE
+                     SQLCA-QUOTE DELIMITED BY SIZE
+                     ' AND Equipe.NoEquipe > ' DELIMITED BY SIZE
+                     PGCTB-ID-DISPLAY DELIMITED BY SIZE
+                     '))' DELIMITED BY SIZE
+                     INTO PGCTB-SQL-TEXT
+                     WITH POINTER PGCTB-SQL-PTR
+           END-IF
+      *
+           IF NOT PGCTB-FULL-REFRESH-REQUESTED
+              AND PGCTB-LAST-RUN-ID > 0
+      *
+      * The incremental/delta bound is a genuine order-independent
+      * "created since" filter (the previous clean run's running
+      * MAXIMUM idEquipe), so a plain NoEquipe > bound is correct
+      * here regardless of the Ville ordering, and regardless of
+      * whether a restart bound is also present above. This only
+      * catches newly-INSERTed teams - an existing row whose Ville or
+      * NomEquipe was updated without a new NoEquipe is not covered,
+      * since nothing here tracks a modified timestamp. Documented as
+      * a known limitation rather than assumed away.
+              MOVE PGCTB-LAST-RUN-ID      TO PGCTB-ID-DISPLAY
+              PERFORM PGCTB-ADD-WHERE-KEYWORD
+              STRING ' Equipe.NoEquipe > ' DELIMITED BY SIZE
+                     PGCTB-ID-DISPLAY DELIMITED BY SIZE
+                     INTO PGCTB-SQL-TEXT
+                     WITH POINTER PGCTB-SQL-PTR
+           END-IF
+      *
+      * Ville-grouped so the per-city control break in
+      * PGCTB-PROCESS-ROW can trigger on the column changing; NoEquipe
+      * is a secondary key purely so restart has a deterministic,
+      * reproducible resume point within a city. GROUP BY collapses
+      * the LEFT JOIN's one-row-per-roster-member back to one row per
+      * team for the roster COUNT(*) above.
+           STRING ' GROUP BY Equipe.NoEquipe, Equipe.NomEquipe, '
+                  DELIMITED BY SIZE
+                  'Equipe.Ville ORDER BY Equipe.Ville, Equipe.NoEquipe'
+                  DELIMITED BY SIZE
+                  INTO PGCTB-SQL-TEXT
+                  WITH POINTER PGCTB-SQL-PTR
+      *
+           PERFORM PGCTB-SPLIT-SQL-TEXT
+           .
+       PGCTB-BUILD-QUERY-EXIT.
+           EXIT.
+      *************************************************************************
+      * Computes the trimmed length of PGCTB-VILLE-WORK into
+      * PGCTB-VILLE-LEN (right-hand pad spaces only - city names never
+      * carry embedded spaces - so the caller can STRING the value in
+      * DELIMITED BY SIZE without its trailing padding).
+       PGCTB-TRIM-VILLE SECTION.
+           MOVE 50                        TO PGCTB-VILLE-LEN
+           PERFORM PGCTB-TRIM-VILLE-SCAN
+              VARYING PGCTB-VILLE-LEN FROM 50 BY -1
+              UNTIL PGCTB-VILLE-LEN = 0
+                 OR PGCTB-VILLE-WORK(PGCTB-VILLE-LEN:1) NOT = SPACE
+           .
+       PGCTB-TRIM-VILLE-EXIT.
+           EXIT.
+      * No-op body - PGCTB-VILLE-LEN is computed entirely by the
+      * VARYING/UNTIL clause above.
+       PGCTB-TRIM-VILLE-SCAN SECTION.
+           CONTINUE
+           .
+       PGCTB-TRIM-VILLE-SCAN-EXIT.
+           EXIT.
+      *************************************************************************
+      * Doubles embedded SQLCA-QUOTE characters in
+      * PGCTB-VILLE-WORK(1:PGCTB-VILLE-LEN), leaving the escaped,
+      * still-unquoted value in PGCTB-VILLE-ESC(1:PGCTB-VILLE-ESC-LEN).
+      * Call after PGCTB-TRIM-VILLE and before STRINGing the value
+      * between a pair of SQLCA-QUOTE delimiters.
+       PGCTB-ESCAPE-VILLE SECTION.
+           MOVE SPACES                    TO PGCTB-VILLE-ESC
+           MOVE 0                         TO PGCTB-VILLE-ESC-LEN
+           PERFORM PGCTB-ESCAPE-VILLE-CHAR
+              VARYING PGCTB-VILLE-IDX FROM 1 BY 1
+              UNTIL PGCTB-VILLE-IDX > PGCTB-VILLE-LEN
+           .
+       PGCTB-ESCAPE-VILLE-EXIT.
+           EXIT.
+      *
+      * Copies one source character, doubling it first if it is a
+      * quote, and advances PGCTB-VILLE-ESC-LEN by however many
+      * characters were just written.
+       PGCTB-ESCAPE-VILLE-CHAR SECTION.
+           IF PGCTB-VILLE-WORK(PGCTB-VILLE-IDX:1) = SQLCA-QUOTE
+              ADD 1                       TO PGCTB-VILLE-ESC-LEN
+              MOVE SQLCA-QUOTE            TO PGCTB-VILLE-ESC
+                                             (PGCTB-VILLE-ESC-LEN:1)
+           END-IF
+           ADD 1                          TO PGCTB-VILLE-ESC-LEN
+           MOVE PGCTB-VILLE-WORK(PGCTB-VILLE-IDX:1)
+                                          TO PGCTB-VILLE-ESC
+                                             (PGCTB-VILLE-ESC-LEN:1)
+           .
+       PGCTB-ESCAPE-VILLE-CHAR-EXIT.
+           EXIT.
+      *
+      * Writes ' WHERE' the first time a clause is added, ' AND'
+      * every time after - keeps PGCTB-BUILD-QUERY's clauses simple.
+       PGCTB-ADD-WHERE-KEYWORD SECTION.
+           IF PGCTB-WHERE-PRESENT
+              STRING ' AND' DELIMITED BY SIZE
+                     INTO PGCTB-SQL-TEXT
+                     WITH POINTER PGCTB-SQL-PTR
+           ELSE
+              STRING ' WHERE' DELIMITED BY SIZE
+                     INTO PGCTB-SQL-TEXT
+                     WITH POINTER PGCTB-SQL-PTR
+              SET PGCTB-WHERE-PRESENT     TO TRUE
+           END-IF
+           .
+       PGCTB-ADD-WHERE-KEYWORD-EXIT.
+           EXIT.
+      *************************************************************************
+      * Chops PGCTB-SQL-TEXT into 25-byte SQLCA-STAT-LINE occurrences
+      * the way MySQL_query expects, leaving the unused tail as
+      * LOW-VALUES.
+       PGCTB-SPLIT-SQL-TEXT SECTION.
+           MOVE LOW-VALUES                TO SQLCA-STATEMENT
+           MOVE 1                         TO PGCTB-SQL-POS
+           PERFORM PGCTB-SPLIT-SQL-LINE
+               VARYING PGCTB-SQL-IDX FROM 1 BY 1
+               UNTIL PGCTB-SQL-IDX > 80
+                  OR PGCTB-SQL-POS >= PGCTB-SQL-PTR
+           .
+       PGCTB-SPLIT-SQL-TEXT-EXIT.
+           EXIT.
+      *
+       PGCTB-SPLIT-SQL-LINE SECTION.
+           MOVE PGCTB-SQL-TEXT (PGCTB-SQL-POS:25)
+                                           TO SQLCA-STAT-LINE
+                                              (PGCTB-SQL-IDX)
+           ADD 25                         TO PGCTB-SQL-POS
+           .
+       PGCTB-SPLIT-SQL-LINE-EXIT.
+           EXIT.
+      *************************************************************************
+      * Reads this run's own PARM - a comma-delimited ENV-CODE,
+      * VILLE-FILTER,RESTART-FLAG,FULL-REFRESH-FLAG - directly off
+      * the command line. None of these are connection parameters,
+      * so none of them go anywhere near read_params.
+       PGCTB-READ-RUN-PARM SECTION.
+           ACCEPT PGCTB-PARM-TEXT         FROM COMMAND-LINE
+           UNSTRING PGCTB-PARM-TEXT DELIMITED BY ','
+                    INTO PGCTB-ENV-CODE
+                         PGCTB-VILLE-FILTER
+                         PGCTB-RESTART-FLAG
+                         PGCTB-FULL-REFRESH-FLAG
+           END-UNSTRING
+           IF PGCTB-ENV-CODE = SPACES
+              MOVE 'PROD'                 TO PGCTB-ENV-CODE
+           END-IF
+           .
+       PGCTB-READ-RUN-PARM-EXIT.
+           EXIT.
+      *************************************************************************
+      * Restart support - read the checkpoint file written by
+      * PGCTB-CKPT-WRITE and resume from the last (Ville, idEquipe)
+      * row seen.
+       PGCTB-CKPT-READ SECTION.
+           MOVE ZERO                      TO PGCTB-LAST-CKPT-ID
+           MOVE SPACES                    TO PGCTB-LAST-CKPT-VILLE
+           OPEN INPUT PGCTB-CKPT-FILE
+           IF PGCTB-CKPT-STATUS = '00'
+              READ PGCTB-CKPT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PGCTB-CKR-LAST-ID TO PGCTB-LAST-CKPT-ID
+                    MOVE PGCTB-CKR-LAST-VILLE
+                                           TO PGCTB-LAST-CKPT-VILLE
+              END-READ
+              CLOSE PGCTB-CKPT-FILE
+           END-IF
+           .
+       PGCTB-CKPT-READ-EXIT.
+           EXIT.
+      *
+      * Re-written every PGCTB-CKPT-INTERVAL rows with the last
+      * (Ville, idEquipe) row successfully processed, so a restart
+      * does not have to reprocess the whole table.
+       PGCTB-CKPT-WRITE SECTION.
+           OPEN OUTPUT PGCTB-CKPT-FILE
+           IF PGCTB-CKPT-STATUS NOT = '00'
+              MOVE 8                     TO PGCTB-RETURN-CODE
+              STRING 'Unable to open checkpoint file, status '
+                                           DELIMITED BY SIZE
+                     PGCTB-CKPT-STATUS     DELIMITED BY SIZE
+                                  INTO PGCTB-ERROR-MESSAGE
+              SET PGCTB-ERROR            TO TRUE
+              PERFORM PGCTB-STATUS
+           END-IF
+           MOVE PGCTB-LAST-CKPT-ID        TO PGCTB-CKR-LAST-ID
+           MOVE PGCTB-LAST-CKPT-VILLE     TO PGCTB-CKR-LAST-VILLE
+           WRITE PGCTB-CKPT-RECORD
+           CLOSE PGCTB-CKPT-FILE
+           .
+       PGCTB-CKPT-WRITE-EXIT.
+           EXIT.
+      *************************************************************************
+      * Incremental/delta pull - read the high-water mark left by the
+      * last clean run.
+       PGCTB-STATE-READ SECTION.
+           MOVE ZERO                      TO PGCTB-LAST-RUN-ID
+           OPEN INPUT PGCTB-STATE-FILE
+           IF PGCTB-STATE-STATUS = '00'
+              READ PGCTB-STATE-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PGCTB-STR-LAST-ID TO PGCTB-LAST-RUN-ID
+              END-READ
+              CLOSE PGCTB-STATE-FILE
+           END-IF
+           .
+       PGCTB-STATE-READ-EXIT.
+           EXIT.
+      *
+      * Advances the high-water mark to this run's own running maximum
+      * idEquipe (PGCTB-MAX-ID-SEEN, not the literal last-row restart
+      * bookmark), but only on a clean exit, only if it actually moved
+      * forward, and only for a genuine full, unfiltered,
+      * non-restarted scan of the whole table - a Ville-filtered or
+      * restarted run only ever sees a subset of Equipe, and letting
+      * either one advance the shared STATEFILE would make the next
+      * incremental pull's NoEquipe > high-water bound silently skip
+      * every not-yet-fetched team that subset never touched.
+       PGCTB-STATE-WRITE SECTION.
+           IF PGCTB-FETCH-COUNT > 0
+              AND PGCTB-MAX-ID-SEEN > PGCTB-LAST-RUN-ID
+              AND PGCTB-VILLE-FILTER = SPACES
+              AND NOT PGCTB-RESTART-REQUESTED
+              OPEN OUTPUT PGCTB-STATE-FILE
+              IF PGCTB-STATE-STATUS NOT = '00'
+                 MOVE 8                  TO PGCTB-RETURN-CODE
+                 STRING 'Unable to open state file, status '
+                                           DELIMITED BY SIZE
+                        PGCTB-STATE-STATUS DELIMITED BY SIZE
+                                  INTO PGCTB-ERROR-MESSAGE
+                 SET PGCTB-ERROR         TO TRUE
+                 PERFORM PGCTB-STATUS
+              END-IF
+              MOVE PGCTB-MAX-ID-SEEN      TO PGCTB-STR-LAST-ID
+              WRITE PGCTB-STATE-RECORD
+              CLOSE PGCTB-STATE-FILE
+           END-IF
+           .
+       PGCTB-STATE-WRITE-EXIT.
+           EXIT.
