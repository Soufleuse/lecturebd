@@ -0,0 +1,27 @@
+      ****************************************************************
+      * PGCTBBATWS - common batch-frame working storage             *
+      * Copied into every PGCTBnnn batch program (lecturbd and       *
+      * friends) ahead of the program's own host variables.          *
+      * Carries the job banner fields and the generic error/return-  *
+      * code switch used by PGCTB-STATUS.                            *
+      ****************************************************************
+      *
+       01  PGCTB-PROGRAM-NAME               PIC  X(08).
+       01  PGCTB-DATE                        PIC  X(06).
+       01  PGCTB-STARTTIME                   PIC  X(06).
+       01  PGCTB-ENDTIME                     PIC  X(06).
+      *
+      * Which connection profile to use (DEV/TEST/PROD) - defaulted
+      * by read_params when the job doesn't pass one explicitly.
+       01  PGCTB-ENV-CODE                    PIC  X(04) VALUE 'PROD'.
+      *
+      * Generic error switch and the return code PGCTB-STATUS moves
+      * to RETURN-CODE when it rolls the unit of work back. Callers
+      * that need a distinct scheduler return code set this field
+      * before SET PGCTB-ERROR TO TRUE.
+       01  PGCTB-STATUS-FLD                  PIC  X(01) VALUE SPACE.
+           88  PGCTB-ERROR                   VALUE 'E'.
+           88  PGCTB-OK                      VALUE SPACE.
+       01  PGCTB-RETURN-CODE                 PIC  9(03) VALUE 2.
+       01  PGCTB-ERROR-MESSAGE               PIC  X(132).
+       01  PGCTB-ERRNO                       PIC  S9(9) COMP-4.
